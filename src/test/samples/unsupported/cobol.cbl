@@ -1,58 +1,675 @@
-      $ SET SOURCEFORMAT"FREE"
-IDENTIFICATION DIVISION.
-PROGRAM-ID.  PerformFormat3.
-AUTHOR.  Michael Coughlan.
-* Demonstrates the use of the PERFORM..UNTIL.
-* The PERFORM..UNTIL is most often used to process a 
-* stream of data where the length of the stream can not 
-* be determined in advance.
-* Pay particular attention to the way the number stream is 
-* processed in this program.
-* Note how the ON SIZE ERROR can be used to detect when the
-* result of a computation is tot big for the data-item intended
-* to hold it.
-* The INITIALIZE verb sets a data-item to its initial or 
-* starting value.
-*> TODO: Check if this format is correct
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 IterCount           PIC 99  VALUE ZEROS.
-   88 MaxCountReached  VALUE 99.
-01 UserInput           PIC 99  VALUE ZEROS.
-   88 EndOfUserInput   VALUE ZEROS.
-01 RunningTotal        PIC 999 VALUE ZEROS.
-01 AverageValue        PIC 99  VALUES ZEROS.
-
-PROCEDURE DIVISION.
-Begin.
-    PERFORM UNTIL IterCount = 5
-       DISPLAY "IterCount = " IterCount
-       ADD 1 TO IterCount
-    END-PERFORM
-    DISPLAY "Finished in line Perform." *> ! comment here
-
-    INITIALIZE Itercount
-
-    DISPLAY "Enter a stream of up to 99 numbers."
-    DISPLAY "Each number must be in the range 1-99.  Enter 0 to stop."
-    DISPLAY "Enter number :- " WITH NO ADVANCING
-    ACCEPT UserInput
-    PERFORM GetUserInput UNTIL EndOfUserInput OR MaxCountReached
-
-    DISPLAY "The final total is - " RunningTotal
-    DISPLAY "The final count is - " IterCount
-    COMPUTE AverageValue = RunningTotal / IterCount
-    DISPLAY "The average value entered is - " AverageValue
-    STOP RUN.
-
-
-GetUserInput.
-    ADD UserInput TO RunningTotal
-        ON SIZE ERROR DISPLAY "Error - new total too large for data-item."
-        NOT ON SIZE ERROR ADD 1 TO IterCount END-ADD
-    END-ADD
-    DISPLAY "Total so far is - " RunningTotal
-    DISPLAY "Count so far is - " IterCount
-    DISPLAY "Enter number :- " WITH NO ADVANCING
-    ACCEPT UserInput.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  PerformFormat3.
+000030 AUTHOR.  Michael Coughlan.
+000040 INSTALLATION.  Dock Operations.
+000050 DATE-WRITTEN.  UNKNOWN.
+000060 DATE-COMPILED.
+000070*
+000080*----------------------------------------------------------------
+000090* Demonstrates the use of the PERFORM..UNTIL.
+000100* The PERFORM..UNTIL is most often used to process a
+000110* stream of data where the length of the stream can not
+000120* be determined in advance.
+000130* Pay particular attention to the way the number stream is
+000140* processed in this program.
+000150* Note how the ON SIZE ERROR can be used to detect when the
+000160* result of a computation is tot big for the data-item intended
+000170* to hold it.
+000180* The INITIALIZE verb sets a data-item to its initial or
+000190* starting value.
+000200*----------------------------------------------------------------
+000210* Maintenance history
+000220*   Added an option to read the pallet count stream from a
+000230*   sequential count-log file built by the warehouse scanner
+000240*   gun, so the dock operator only has to key counts in by
+000250*   hand on days the scanner is down.  The original ACCEPT-
+000260*   driven entry loop remains the fallback path.
+000270*   Widened IterCount and RunningTotal so a full day's volume,
+000280*   across several shifts, no longer trips MaxCountReached or
+000290*   the ON SIZE ERROR branch the way the old PIC 99 / PIC 999
+000300*   fields did.
+000310*   Added a shift report file carrying the run date, shift
+000320*   identifier, and final total/count/average, so the shift's
+000330*   figures survive after the terminal session closes.
+000340*   Added a checkpoint/restart option: progress is snapshotted
+000350*   to a restart file every 10 entries, and the operator can
+000360*   resume from the last checkpoint at startup instead of
+000370*   re-keying a dropped count stream from zero.
+000380*   Added range validation against the documented 1-99 entry
+000390*   range for both keyed and scanner-supplied counts.  Rejected
+000400*   values are logged, with the count-so-far, to an error list
+000410*   file, and the operator or the scanner feed is re-prompted
+000420*   for a replacement value rather than letting a bad count
+000430*   into the running total.
+000440*   Replaced the bare UserInput count with the copybook-defined
+000450*   DockEventRecord (pallet count, dock door, operator ID,
+000460*   timestamp), and every accepted entry is now written to a
+000470*   dock-event log file so a discrepancy can be traced back to
+000480*   the door and operator a count came from.
+000490*   Added an end-of-shift control-total reconciliation step
+000500*   against an independently-produced total, with a discrepancy
+000510*   flagged on screen and in the shift report rather than the
+000520*   program just trusting its own RunningTotal.
+000530*   Guarded the average-value computation against a shift where
+000540*   the operator stops immediately with no counts entered.
+000550*   Restructured Begin to loop over multiple shifts in one run,
+000560*   resetting the per-shift counters between shifts and rolling
+000570*   a daily grand total across all of them.
+000580*   Added a transaction record, written per shift to an output
+000590*   file, carrying the shift date, total pallets, entry count
+000600*   and average, for the inventory posting job to pick up.
+000610*----------------------------------------------------------------
+000620 ENVIRONMENT DIVISION.
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT CountLogFile ASSIGN TO "COUNTLOG"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS CountLogFileStatus.
+000680     SELECT ShiftReportFile ASSIGN TO "SHIFTRPT"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS ShiftReportFileStatus.
+000710     SELECT RestartFile ASSIGN TO "RESTART"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS RestartFileStatus.
+000740     SELECT ErrorListFile ASSIGN TO "ERRLIST"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS ErrorListFileStatus.
+000770     SELECT DockEventLogFile ASSIGN TO "DOCKLOG"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS DockEventLogFileStatus.
+000800     SELECT TransactionFile ASSIGN TO "DOCKTRAN"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS TransactionFileStatus.
+000830*
+000840 DATA DIVISION.
+000850 FILE SECTION.
+000860*----------------------------------------------------------------
+000861* The scanner gun writes one unpadded count per line ("7",
+000862* "42", not zero-filled to 5 digits), and GnuCOBOL's LINE
+000863* SEQUENTIAL left-justifies a short line into whatever field it
+000864* is read into, so the raw line is captured here as alphanumeric
+000865* and converted with FUNCTION NUMVAL into the numeric
+000866* CL-PalletCount in WORKING-STORAGE instead of being read
+000867* straight into a numeric field.
+000868*----------------------------------------------------------------
+000870 FD  CountLogFile
+000871     RECORD CONTAINS 5 CHARACTERS.
+000880 01  CountLogRecord.
+000890     05  CL-RawLine          PIC X(05).
+000900*
+000920 FD  ShiftReportFile
+000930     RECORD CONTAINS 80 CHARACTERS.
+000940 01  ShiftReportRecord       PIC X(80).
+000950*
+000960 FD  RestartFile
+000970     RECORD CONTAINS 22 CHARACTERS.
+000980 01  RestartRecord.
+000985     05  RS-RunDate          PIC 9(06).
+000987     05  RS-ShiftId          PIC X(04).
+000990     05  RS-RunningTotal     PIC 9(07).
+001000     05  RS-IterCount        PIC 9(05).
+001010*
+001020 FD  ErrorListFile
+001030     RECORD CONTAINS 80 CHARACTERS.
+001040 01  ErrorListRecord         PIC X(80).
+001050*
+001060 FD  DockEventLogFile
+001070     RECORD CONTAINS 80 CHARACTERS.
+001080 01  DockEventLogRecord      PIC X(80).
+001090*
+001100*----------------------------------------------------------------
+001110* One record per shift, picked up by the inventory posting job.
+001120*----------------------------------------------------------------
+001130 FD  TransactionFile
+001140     RECORD CONTAINS 30 CHARACTERS.
+001150 01  TransactionRecord.
+001160     05  TR-RunDate          PIC 9(06).
+001170     05  TR-ShiftId          PIC X(04).
+001180     05  TR-TotalPallets     PIC 9(07).
+001190     05  TR-EntryCount       PIC 9(05).
+001200     05  TR-AverageValue     PIC 9(02).
+001210     05  TR-Filler           PIC X(06).
+001220*
+001230 WORKING-STORAGE SECTION.
+001240 01  IterCount           PIC 9(05)  COMP VALUE ZEROS.
+001250     88 MaxCountReached  VALUE 99999.
+001260 01  RunningTotal        PIC 9(07)  COMP VALUE ZEROS.
+001270 01  AverageValue        PIC 99  VALUE ZEROS.
+001280*
+001290*----------------------------------------------------------------
+001300* Dock-event record for the entry currently being accepted or
+001310* read.  DE-PalletCount carries the value that used to live in
+001320* the bare UserInput field; DE-EndOfEntries is the same ZEROS
+001330* stop signal as the old EndOfUserInput condition.
+001340*----------------------------------------------------------------
+001350 COPY DOCKEVT.
+001360*
+001370*----------------------------------------------------------------
+001380* Staging field for an entry before it has passed the 1-99
+001390* range check.  Kept wider than DE-PalletCount so a mis-keyed
+001400* 3-digit entry is caught here instead of being silently
+001410* truncated into a valid-looking PIC 99 value.
+001420*----------------------------------------------------------------
+001430 01  RawEntryValue        PIC 9(03) VALUE ZEROS.
+001440     88 EntryInValidRange VALUE 1 THRU 99.
+001450     88 EntryIsStopSignal VALUE ZERO.
+001460*
+001470*----------------------------------------------------------------
+001480* Scanner count-log file input-mode switches.
+001490*----------------------------------------------------------------
+001500 01  InputModeSwitch         PIC X(01) VALUE "T".
+001510     88 TerminalInputMode    VALUE "T".
+001520     88 FileInputMode        VALUE "F".
+001530 01  ScannerAvailableAnswer  PIC X(01) VALUE "N".
+001540     88 ScannerIsAvailable   VALUE "Y" "y".
+001550 01  CountLogFileStatus      PIC X(02) VALUE "00".
+001560     88 CountLogFileIsOk     VALUE "00".
+001570     88 CountLogFileAtEnd    VALUE "10".
+001571*
+001572*----------------------------------------------------------------
+001573* The scanner count-log value, converted from CL-RawLine.
+001574*----------------------------------------------------------------
+001575 01  CL-PalletCount          PIC 9(05) VALUE ZEROS.
+001576     88 CountInValidRange    VALUE 1 THRU 99.
+001580 01  ErrorListFileStatus     PIC X(02) VALUE "00".
+001581     88 ErrorListFileIsOk    VALUE "00".
+001590 01  DockEventLogFileStatus  PIC X(02) VALUE "00".
+001591     88 DockEventLogFileIsOk VALUE "00".
+001600 01  TransactionFileStatus   PIC X(02) VALUE "00".
+001601     88 TransactionFileIsOk  VALUE "00".
+001610*
+001620*----------------------------------------------------------------
+001630* Checkpoint/restart fields.  Progress is snapshotted to the
+001640* restart file every CheckpointInterval entries so a dropped
+001650* terminal session does not force the operator to start over.
+001660*----------------------------------------------------------------
+001670 01  RestartFileStatus       PIC X(02) VALUE "00".
+001680     88 RestartFileIsOk      VALUE "00".
+001690     88 RestartFileNotFound  VALUE "35".
+001700 01  ResumeAnswer            PIC X(01) VALUE "N".
+001710     88 ResumeFromCheckpoint VALUE "Y" "y".
+001720 01  CheckpointInterval      PIC 9(02)  COMP VALUE 10.
+001730 01  CheckpointCounter       PIC 9(02)  COMP VALUE ZEROS.
+001740*
+001750*----------------------------------------------------------------
+001760* Shift-end report fields.
+001770*----------------------------------------------------------------
+001780 01  ShiftReportFileStatus   PIC X(02) VALUE "00".
+001781     88 ShiftReportFileIsOk  VALUE "00".
+001790 01  ShiftId                 PIC X(04) VALUE SPACES.
+001800 01  RunDate                 PIC 9(06) VALUE ZEROS.
+001810 01  ShiftDockDoor           PIC 9(02) VALUE ZEROS.
+001820 01  ShiftOperatorId         PIC X(05) VALUE SPACES.
+001830 01  ReportLine              PIC X(80) VALUE SPACES.
+001840 01  ReportTotal             PIC 9(07) VALUE ZEROS.
+001850 01  ReportCount             PIC 9(05) VALUE ZEROS.
+001860*
+001870*----------------------------------------------------------------
+001880* End-of-shift control-total reconciliation fields.
+001890*----------------------------------------------------------------
+001900 01  ControlTotal            PIC 9(07) VALUE ZEROS.
+001910 01  ControlTotalDiscrepancy PIC S9(07) VALUE ZEROS.
+001920 01  ControlTotalStatus      PIC X(12) VALUE SPACES.
+001930*
+001940*----------------------------------------------------------------
+001950* Multiple-shifts-per-run fields.  GrandRunningTotal and
+001960* GrandIterCount roll up every shift processed in this run into
+001970* one daily figure.
+001980*----------------------------------------------------------------
+001990 01  MoreShiftsAnswer        PIC X(01) VALUE "Y".
+002000     88 MoreShiftsToday      VALUE "Y" "y".
+002010 01  GrandRunningTotal       PIC 9(09)  COMP VALUE ZEROS.
+002020 01  GrandIterCount          PIC 9(07)  COMP VALUE ZEROS.
+002030 01  ReportGrandTotal        PIC 9(09) VALUE ZEROS.
+002040 01  ReportGrandCount        PIC 9(07) VALUE ZEROS.
+002050*
+002060 PROCEDURE DIVISION.
+002070 Begin.
+002080     PERFORM UNTIL IterCount = 5
+002090        DISPLAY "IterCount = " IterCount
+002100        ADD 1 TO IterCount
+002110     END-PERFORM
+002120     DISPLAY "Finished in line Perform."
+002130*
+002140     OPEN OUTPUT ErrorListFile
+002141     IF NOT ErrorListFileIsOk
+002142         DISPLAY "Unable to open error list file."
+002143         DISPLAY "File status - " ErrorListFileStatus
+002144         STOP RUN
+002145     END-IF
+002150     OPEN OUTPUT DockEventLogFile
+002151     IF NOT DockEventLogFileIsOk
+002152         DISPLAY "Unable to open dock-event log file."
+002153         DISPLAY "File status - " DockEventLogFileStatus
+002154         STOP RUN
+002155     END-IF
+002160     OPEN OUTPUT TransactionFile
+002161     IF NOT TransactionFileIsOk
+002162         DISPLAY "Unable to open transaction file."
+002163         DISPLAY "File status - " TransactionFileStatus
+002164         STOP RUN
+002165     END-IF
+002170     OPEN OUTPUT ShiftReportFile
+002171     IF NOT ShiftReportFileIsOk
+002172         DISPLAY "Unable to open shift report file."
+002173         DISPLAY "File status - " ShiftReportFileStatus
+002174         STOP RUN
+002175     END-IF
+002180*
+002190     PERFORM ProcessShift WITH TEST AFTER
+002200         UNTIL NOT MoreShiftsToday
+002210*
+002220     PERFORM WriteDailyGrandTotal
+002230     CLOSE ErrorListFile
+002240     CLOSE DockEventLogFile
+002250     CLOSE TransactionFile
+002260     CLOSE ShiftReportFile
+002270     STOP RUN.
+002280*
+002290*----------------------------------------------------------------
+002300* Processes one shift's count stream end to end: resets the
+002310* per-shift counters, collects the entries, reconciles against
+002320* an independent control total, reports the shift's figures,
+002330* rolls them into the daily grand total, and asks whether
+002340* another shift follows in this run.
+002350*----------------------------------------------------------------
+002360 ProcessShift.
+002370     INITIALIZE IterCount RunningTotal AverageValue
+002380         CheckpointCounter
+002390*
+002400     ACCEPT RunDate FROM DATE
+002410     DISPLAY "Enter a shift identifier :- " WITH NO ADVANCING
+002420     ACCEPT ShiftId
+002430     DISPLAY "Enter the dock door number :- " WITH NO ADVANCING
+002440     ACCEPT ShiftDockDoor
+002450     DISPLAY "Enter the operator ID :- " WITH NO ADVANCING
+002460     ACCEPT ShiftOperatorId
+002470*
+002550     DISPLAY "Enter a stream of up to 99 numbers."
+002560     DISPLAY "Each number must be in the range 1-99.  Enter 0 "
+002565         "to stop."
+002580     DISPLAY "Scanner-gun count-log file available today (Y/N) "
+002585         ":- " WITH NO ADVANCING
+002600     ACCEPT ScannerAvailableAnswer
+002610*
+002620     IF ScannerIsAvailable
+002630         SET FileInputMode TO TRUE
+002640         OPEN INPUT CountLogFile
+002650         IF NOT CountLogFileIsOk
+002660             DISPLAY "Count-log file unreadable, using keyboard "
+002665                 "entry."
+002680             SET TerminalInputMode TO TRUE
+002690         END-IF
+002700     ELSE
+002710         SET TerminalInputMode TO TRUE
+002720     END-IF
+002730*
+002732*----------------------------------------------------------------
+002734* Checkpoint/restart is only meaningful for a keyed-entry
+002736* stream: the restart record has nowhere to remember how far
+002738* into CountLogFile a scanner-driven shift had read, so
+002739* resuming a scanner-fed shift would re-add already-counted
+002740* scanner entries.  Resume is therefore offered only in
+002742* terminal-input mode.
+002744*----------------------------------------------------------------
+002746     IF TerminalInputMode
+002748         DISPLAY "Resume from last checkpoint (Y/N) :- "
+002750             WITH NO ADVANCING
+002752         ACCEPT ResumeAnswer
+002754         IF ResumeFromCheckpoint
+002756             PERFORM ResumeFromRestartFile
+002758         END-IF
+002760     ELSE
+002762         DISPLAY "Checkpoint/restart is not available for "
+002764             "scanner-fed shifts; starting this shift from zero."
+002766     END-IF
+002768*
+002770     IF FileInputMode
+002772         PERFORM GetUserInputFromFile
+002774         PERFORM GetUserInput UNTIL DE-EndOfEntries
+002776             OR MaxCountReached OR CountLogFileAtEnd
+002778         CLOSE CountLogFile
+002780         PERFORM TruncateCountLogFile
+002790     ELSE
+002800         PERFORM AcceptValidatedEntry
+002810         PERFORM GetUserInput UNTIL DE-EndOfEntries
+002820             OR MaxCountReached
+002830     END-IF
+002840*
+002850     DISPLAY "The final total is - " RunningTotal
+002860     DISPLAY "The final count is - " IterCount
+002870     IF IterCount = ZEROS
+002880         DISPLAY "No counts recorded this shift."
+002890         MOVE "NOT TAKEN" TO ControlTotalStatus
+002900     ELSE
+002910         COMPUTE AverageValue = RunningTotal / IterCount
+002920         DISPLAY "The average value entered is - " AverageValue
+002930         PERFORM ReconcileControlTotal
+002940     END-IF
+002950*
+002960     ADD RunningTotal TO GrandRunningTotal
+002970     ADD IterCount TO GrandIterCount
+002980     PERFORM WriteShiftReport
+002990     PERFORM WriteTransactionRecord
+002995     PERFORM InvalidateRestartFile
+003000*
+003010     DISPLAY "Any more shifts today (Y/N) :- " WITH NO ADVANCING
+003020     ACCEPT MoreShiftsAnswer.
+003030*
+003040*----------------------------------------------------------------
+003050* Adds the current entry's pallet count to the running total and
+003060* count, logs the dock event, then fetches the next entry using
+003070* whichever input mode is active for this run.
+003080*----------------------------------------------------------------
+003090 GetUserInput.
+003100     ADD DE-PalletCount TO RunningTotal
+003110         ON SIZE ERROR
+003120             DISPLAY "Error - new total too large for data item."
+003130         NOT ON SIZE ERROR
+003140             ADD 1 TO IterCount
+003150             PERFORM CheckpointProgress
+003160             PERFORM WriteDockEventLog
+003170     END-ADD
+003180     DISPLAY "Total so far is - " RunningTotal
+003190     DISPLAY "Count so far is - " IterCount
+003200     IF FileInputMode
+003210         PERFORM GetUserInputFromFile
+003220     ELSE
+003230         PERFORM AcceptValidatedEntry
+003240     END-IF.
+003250*
+003260*----------------------------------------------------------------
+003270* Prompts for the next keyed entry and re-prompts, logging each
+003280* rejected value with the count-so-far, until a value in the
+003290* documented 1-99 range (or the 0 stop signal) is entered.
+003300*----------------------------------------------------------------
+003310 AcceptValidatedEntry.
+003320     DISPLAY "Enter number :- " WITH NO ADVANCING
+003330     ACCEPT RawEntryValue
+003340     PERFORM RejectAndReacceptEntry UNTIL EntryInValidRange
+003350         OR EntryIsStopSignal
+003360     MOVE RawEntryValue TO DE-PalletCount
+003370     PERFORM StampDockEvent.
+003380*
+003390*----------------------------------------------------------------
+003400* Logs one rejected keyed entry to the error list, then
+003410* re-prompts the operator for a replacement value.
+003420*----------------------------------------------------------------
+003430 RejectAndReacceptEntry.
+003440     MOVE IterCount TO ReportCount
+003450     STRING "REJECTED ENTRY " RawEntryValue " AT COUNT "
+003460         ReportCount DELIMITED BY SIZE INTO ReportLine
+003470     MOVE ReportLine TO ErrorListRecord
+003480     WRITE ErrorListRecord
+003490     MOVE SPACES TO ReportLine
+003500     DISPLAY "Value must be in the range 1-99.  Enter 0 to stop."
+003510     DISPLAY "Enter number :- " WITH NO ADVANCING
+003520     ACCEPT RawEntryValue.
+003530*
+003540*----------------------------------------------------------------
+003550* Reads the next pallet count from the scanner count-log file
+003560* into the dock-event record, rejecting and logging any
+003570* out-of-range value the scanner happened to capture.  At end of
+003580* file, DE-PalletCount is forced to ZEROS so the GetUserInput
+003590* loop stops exactly as it does when an operator keys in 0 at
+003600* the terminal.
+003610*----------------------------------------------------------------
+003620 GetUserInputFromFile.
+003630     PERFORM ReadCountLogRecord
+003640     PERFORM RejectAndReadNextFileEntry UNTIL CountLogFileAtEnd
+003650         OR CountInValidRange
+003660     IF CountLogFileAtEnd
+003670         MOVE ZEROS TO DE-PalletCount
+003680     ELSE
+003690         MOVE CL-PalletCount TO DE-PalletCount
+003700     END-IF
+003710     PERFORM StampDockEvent.
+003720*
+003730*----------------------------------------------------------------
+003740* Logs one rejected scanner-gun entry to the error list, then
+003750* reads the next record from the count-log file.
+003760*----------------------------------------------------------------
+003770 RejectAndReadNextFileEntry.
+003780     MOVE IterCount TO ReportCount
+003790     STRING "REJECTED SCAN " CL-PalletCount " AT COUNT "
+003800         ReportCount DELIMITED BY SIZE INTO ReportLine
+003810     MOVE ReportLine TO ErrorListRecord
+003820     WRITE ErrorListRecord
+003830     MOVE SPACES TO ReportLine
+003840     PERFORM ReadCountLogRecord.
+003850*
+003860*----------------------------------------------------------------
+003862* Reads the next record from the scanner count-log file and
+003864* converts the unpadded raw line into CL-PalletCount.
+003866*----------------------------------------------------------------
+003868 ReadCountLogRecord.
+003870     READ CountLogFile
+003872         AT END MOVE ZEROS TO CL-PalletCount
+003874         NOT AT END PERFORM ConvertCountLogRecord
+003876     END-READ.
+003878*
+003879*----------------------------------------------------------------
+003881* Converts the raw scanner line to a number with FUNCTION
+003883* NUMVAL, so an unpadded short line ("7") is read as 7 rather
+003885* than being left-justified into a numeric field as 70000.
+003887*----------------------------------------------------------------
+003889 ConvertCountLogRecord.
+003891     IF CL-RawLine = SPACES
+003893         MOVE ZEROS TO CL-PalletCount
+003895     ELSE
+003897         MOVE FUNCTION NUMVAL(CL-RawLine) TO CL-PalletCount
+003899     END-IF.
+003900*
+003940*----------------------------------------------------------------
+003950* Stamps the current dock door, operator ID, and time of day
+003960* onto the dock-event record for the entry just obtained, so it
+003970* can be traced back later.
+003980*----------------------------------------------------------------
+003990 StampDockEvent.
+004000     MOVE ShiftDockDoor TO DE-DockDoorNumber
+004010     MOVE ShiftOperatorId TO DE-OperatorId
+004020     ACCEPT DE-EntryTimestamp FROM TIME.
+004030*
+004040*----------------------------------------------------------------
+004050* Writes one accepted dock event to the dock-event log file so a
+004060* discrepancy can be traced back to the door and operator a
+004070* given count came from.
+004080*----------------------------------------------------------------
+004090 WriteDockEventLog.
+004100     MOVE IterCount TO ReportCount
+004110     STRING "ENTRY " DE-PalletCount " DOOR " DE-DockDoorNumber
+004120         " OPERATOR " DE-OperatorId " TIME " DE-EntryTimestamp
+004130         " AT COUNT " ReportCount
+004135         DELIMITED BY SIZE INTO ReportLine
+004140     MOVE ReportLine TO DockEventLogRecord
+004150     WRITE DockEventLogRecord
+004160     MOVE SPACES TO ReportLine.
+004170*
+004180*----------------------------------------------------------------
+004190* Compares RunningTotal against an independently-produced
+004200* control total for the shift (keyed by the operator or an
+004210* upstream extract) and flags a discrepancy instead of assuming
+004220* the two necessarily match.
+004230*----------------------------------------------------------------
+004240 ReconcileControlTotal.
+004250     DISPLAY "Enter the independent control total for this "
+004255         "shift, 0 if none :- " WITH NO ADVANCING
+004270     ACCEPT ControlTotal
+004280     IF ControlTotal = ZEROS
+004290         DISPLAY "No control total supplied, skipping "
+004295             "reconciliation."
+004310         MOVE "NOT SUPPLIED" TO ControlTotalStatus
+004320     ELSE
+004330         IF ControlTotal = RunningTotal
+004340             DISPLAY "Control total reconciles - no discrepancy."
+004350             MOVE "RECONCILED" TO ControlTotalStatus
+004360         ELSE
+004370             SUBTRACT RunningTotal FROM ControlTotal
+004380                 GIVING ControlTotalDiscrepancy
+004390             DISPLAY "*** CONTROL TOTAL DISCREPANCY *** "
+004395                 "difference - " ControlTotalDiscrepancy
+004410             MOVE "DISCREPANCY" TO ControlTotalStatus
+004420         END-IF
+004430     END-IF.
+004440*
+004450*----------------------------------------------------------------
+004460* Writes the shift-end figures to the shift report file so they
+004470* can be printed and filed with the rest of the shift paperwork,
+004480* instead of only ever appearing on the operator's screen.  The
+004490* file stays open for the whole run so every shift's report
+004500* lands in the same file, finishing with the daily grand total.
+004510*----------------------------------------------------------------
+004520 WriteShiftReport.
+004530     MOVE RunningTotal TO ReportTotal
+004540     MOVE IterCount TO ReportCount
+004550     STRING "SHIFT " ShiftId " REPORT FOR RUN DATE " RunDate
+004560         DELIMITED BY SIZE INTO ReportLine
+004570     MOVE ReportLine TO ShiftReportRecord
+004580     WRITE ShiftReportRecord
+004590     MOVE SPACES TO ReportLine
+004600     STRING "FINAL TOTAL - " ReportTotal
+004610         DELIMITED BY SIZE INTO ReportLine
+004620     MOVE ReportLine TO ShiftReportRecord
+004630     WRITE ShiftReportRecord
+004640     MOVE SPACES TO ReportLine
+004650     STRING "FINAL COUNT - " ReportCount
+004660         DELIMITED BY SIZE INTO ReportLine
+004670     MOVE ReportLine TO ShiftReportRecord
+004680     WRITE ShiftReportRecord
+004690     MOVE SPACES TO ReportLine
+004700     STRING "AVERAGE VALUE - " AverageValue
+004710         DELIMITED BY SIZE INTO ReportLine
+004720     MOVE ReportLine TO ShiftReportRecord
+004730     WRITE ShiftReportRecord
+004740     MOVE SPACES TO ReportLine
+004750     STRING "CONTROL TOTAL STATUS - " ControlTotalStatus
+004760         DELIMITED BY SIZE INTO ReportLine
+004770     MOVE ReportLine TO ShiftReportRecord
+004780     WRITE ShiftReportRecord
+004790     MOVE SPACES TO ReportLine.
+004800*
+004810*----------------------------------------------------------------
+004820* Writes one transaction record for this shift to the output
+004830* file the inventory posting job reads, so dock counts flow into
+004840* inventory without anyone re-keying the totals by hand.
+004850*----------------------------------------------------------------
+004860 WriteTransactionRecord.
+004870     MOVE RunDate TO TR-RunDate
+004880     MOVE ShiftId TO TR-ShiftId
+004890     MOVE RunningTotal TO TR-TotalPallets
+004900     MOVE IterCount TO TR-EntryCount
+004910     MOVE AverageValue TO TR-AverageValue
+004920     MOVE SPACES TO TR-Filler
+004930     WRITE TransactionRecord.
+004940*
+004950*----------------------------------------------------------------
+004960* Appends the daily grand total, rolled up across every shift
+004970* processed in this run, to the shift report file.
+004980*----------------------------------------------------------------
+004990 WriteDailyGrandTotal.
+005000     MOVE GrandRunningTotal TO ReportGrandTotal
+005010     MOVE GrandIterCount TO ReportGrandCount
+005020     STRING "DAILY GRAND TOTAL FOR RUN DATE " RunDate
+005030         DELIMITED BY SIZE INTO ReportLine
+005040     MOVE ReportLine TO ShiftReportRecord
+005050     WRITE ShiftReportRecord
+005060     MOVE SPACES TO ReportLine
+005070     STRING "GRAND TOTAL PALLETS - " ReportGrandTotal
+005080         DELIMITED BY SIZE INTO ReportLine
+005090     MOVE ReportLine TO ShiftReportRecord
+005100     WRITE ShiftReportRecord
+005110     MOVE SPACES TO ReportLine
+005120     STRING "GRAND TOTAL COUNT - " ReportGrandCount
+005130         DELIMITED BY SIZE INTO ReportLine
+005140     MOVE ReportLine TO ShiftReportRecord
+005150     WRITE ShiftReportRecord
+005160     MOVE SPACES TO ReportLine.
+005170*
+005180*----------------------------------------------------------------
+005190* Reads the last checkpoint snapshot, if any, and restores
+005200* RunningTotal and IterCount from it so the operator can pick
+005210* up a count stream where a dropped session left off.  A
+005220* checkpoint is only honoured when its stamped RunDate/ShiftId
+005230* match the shift currently being entered, so a leftover
+005240* checkpoint from an earlier, already-completed shift in this
+005250* same run can never be resumed into a later one.
+005260*----------------------------------------------------------------
+005270 ResumeFromRestartFile.
+005280     OPEN INPUT RestartFile
+005290     IF RestartFileNotFound
+005300         DISPLAY "No checkpoint found, starting from zero."
+005305     ELSE
+005310         IF NOT RestartFileIsOk
+005312             DISPLAY "Unable to open checkpoint file."
+005314             DISPLAY "File status - " RestartFileStatus
+005316         ELSE
+005320             READ RestartFile
+005330                 AT END DISPLAY "No checkpoint found, starting "
+005335                     "from zero."
+005350             END-READ
+005360             IF RestartFileIsOk
+005370                 IF RS-RunDate = RunDate AND RS-ShiftId = ShiftId
+005380                     MOVE RS-RunningTotal TO RunningTotal
+005390                     MOVE RS-IterCount TO IterCount
+005400                     DISPLAY "Resumed at count " IterCount
+005410                         " total " RunningTotal
+005420                 ELSE
+005430                     DISPLAY "Checkpoint belongs to a different "
+005435                         "shift, starting from zero."
+005450                 END-IF
+005460             END-IF
+005465             CLOSE RestartFile
+005467         END-IF
+005480     END-IF.
+005490*
+005500*----------------------------------------------------------------
+005510* Snapshots RunningTotal and IterCount, stamped with the current
+005520* RunDate/ShiftId, to the restart file every CheckpointInterval
+005530* entries, so at most that many entries are ever at risk of
+005540* being re-keyed if the session drops.
+005550*----------------------------------------------------------------
+005560 CheckpointProgress.
+005570     ADD 1 TO CheckpointCounter
+005580     IF CheckpointCounter >= CheckpointInterval
+005590         MOVE RunDate TO RS-RunDate
+005600         MOVE ShiftId TO RS-ShiftId
+005610         MOVE RunningTotal TO RS-RunningTotal
+005620         MOVE IterCount TO RS-IterCount
+005630         OPEN OUTPUT RestartFile
+005640         IF NOT RestartFileIsOk
+005650             DISPLAY "Unable to write checkpoint file."
+005660             DISPLAY "File status - " RestartFileStatus
+005670         ELSE
+005680             WRITE RestartRecord
+005690             CLOSE RestartFile
+005700         END-IF
+005710         MOVE ZEROS TO CheckpointCounter
+005720     END-IF.
+005730*
+005740*----------------------------------------------------------------
+005750* Clears the restart file once a shift has completed normally,
+005760* so a leftover checkpoint from this shift can never be resumed
+005770* into a later shift in the same run.
+005780*----------------------------------------------------------------
+005790 InvalidateRestartFile.
+005800     OPEN OUTPUT RestartFile
+005810     IF NOT RestartFileIsOk
+005820         DISPLAY "Unable to clear checkpoint file."
+005830         DISPLAY "File status - " RestartFileStatus
+005840     ELSE
+005850         CLOSE RestartFile
+005860     END-IF.
+005862*
+005864*----------------------------------------------------------------
+005866* Clears the scanner count-log file once a file-input shift has
+005868* fully consumed it, so a later shift in the same run cannot
+005870* open it and silently re-ingest the same entries.
+005872*----------------------------------------------------------------
+005874 TruncateCountLogFile.
+005876     OPEN OUTPUT CountLogFile
+005878     IF NOT CountLogFileIsOk
+005880         DISPLAY "Unable to clear count-log file."
+005882         DISPLAY "File status - " CountLogFileStatus
+005884     ELSE
+005886         CLOSE CountLogFile
+005888     END-IF.
