@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      * DOCKEVT - Dock-event record.
+      *
+      * Carries one pallet-count entry together with the dock door,
+      * operator, and time it was keyed or scanned, so a count can be
+      * traced back to who and where it came from when investigating
+      * a discrepancy.  COPYed into WORKING-STORAGE by any program
+      * that collects pallet counts.
+      *----------------------------------------------------------------
+       01  DockEventRecord.
+           05  DE-PalletCount      PIC 99  VALUE ZEROS.
+               88  DE-EndOfEntries VALUE ZEROS.
+           05  DE-DockDoorNumber   PIC 9(02)  VALUE ZEROS.
+           05  DE-OperatorId       PIC X(05)  VALUE SPACES.
+           05  DE-EntryTimestamp   PIC 9(08)  VALUE ZEROS.
